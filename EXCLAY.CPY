@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------
+      *    EXCLAY.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO EXCECOES. GRAVADO QUANDO
+      *    UM SAQUE (SUBTRACAO) DEIXARIA O SALDO NEGATIVO, OU UMA
+      *    TARIFA (DIVISAO) TRAZ UM DIVISOR ZERO, E A OPERACAO E
+      *    BLOQUEADA PARA REVISAO MANUAL. EXC-TIPO-EXCECAO INDICA
+      *    QUAL DAS DUAS SITUACOES GEROU O REGISTRO, JA QUE AMBAS
+      *    COMPARTILHAM O MESMO LAYOUT.
+      *-----------------------------------------------------------
+       01  EXC-REGISTRO.
+           05  EXC-DATA                PIC 9(08).
+           05  EXC-CLIENTE-ID          PIC 9(06).
+           05  EXC-NOME                PIC X(20).
+           05  EXC-TIPO-EXCECAO         PIC X(01).
+               88  EXC-TIPO-SAQUE           VALUE "S".
+               88  EXC-TIPO-TARIFA          VALUE "T".
+           05  EXC-SALDO-ATUAL          PIC S9(05).
+           05  EXC-VALOR-OPERACAO       PIC S9(05).
