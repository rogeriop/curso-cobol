@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------
+      *    AUDLAY.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO AUDITORIA. UM REGISTRO E
+      *    GRAVADO A CADA OPERACAO APLICADA SOBRE O SALDO DE UM
+      *    CLIENTE, COM OS VALORES ANTES E DEPOIS DA OPERACAO.
+      *    AUD-JOB-ID IDENTIFICA A EXECUCAO QUE GRAVOU O REGISTRO
+      *    (O "QUEM"); COMO O SISTEMA NAO TEM LOGIN/SESSAO DE
+      *    OPERADOR, E UM IDENTIFICADOR FIXO DO JOB BATCH.
+      *-----------------------------------------------------------
+       01  AUD-REGISTRO.
+           05  AUD-DATA                PIC 9(08).
+           05  AUD-CLIENTE-ID          PIC 9(06).
+           05  AUD-NOME                PIC X(20).
+           05  AUD-OPERACAO            PIC X(13).
+           05  AUD-SALDO-ANTES          PIC S9(05).
+           05  AUD-SALDO-DEPOIS         PIC S9(05).
+           05  AUD-JOB-ID               PIC X(08).
