@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------
+      *    TRANLAY.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO TRANSACOES. CADA REGISTRO
+      *    E UMA OPERACAO DO DIA PARA UM CLIENTE (DEPOSITO, SAQUE,
+      *    JUROS OU TARIFA) A SER APLICADA SOBRE O SALDO.
+      *-----------------------------------------------------------
+       01  TRN-REGISTRO.
+           05  TRN-CLIENTE-ID          PIC 9(06).
+           05  TRN-COD-OPERACAO        PIC X(08).
+               88  TRN-E-DEPOSITO          VALUE "DEPOSITO".
+               88  TRN-E-SAQUE             VALUE "SAQUE".
+               88  TRN-E-JUROS             VALUE "JUROS".
+               88  TRN-E-TARIFA            VALUE "TARIFA".
+           05  TRN-VALOR                PIC S9(05).
