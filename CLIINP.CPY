@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------
+      *    CLIINP.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO CLIENTE-INPUT, USADO NO
+      *    MODO LOTE PARA PROCESSAR O MOVIMENTO DIARIO DE VARIOS
+      *    CLIENTES EM UMA UNICA EXECUCAO.
+      *    O ARQUIVO DEVE ESTAR EM ORDEM ASCENDENTE DE ENT-CLIENTE-ID
+      *    - O REINICIO POR CHECKPOINT (3200-PROCESSA-CLIENTE-LOTE
+      *    EM CLIANT.COB) PULA REGISTROS COM BASE NESSA ORDEM, E UM
+      *    LOTE FORA DE ORDEM E REJEITADO EM TEMPO DE EXECUCAO.
+      *-----------------------------------------------------------
+       01  ENT-REGISTRO.
+           05  ENT-CLIENTE-ID          PIC 9(06).
+           05  ENT-NOME                PIC X(20).
+           05  ENT-SALDO                PIC S9(05).
