@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      *    RAZLAY.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO RAZAO-GL. UM REGISTRO POR
+      *    CLIENTE, COM O SALDO FINAL AJUSTADO NESTA EXECUCAO, NO
+      *    FORMATO CONSUMIDO PELO JOB DE IMPORTACAO DA CONTABILIDADE.
+      *-----------------------------------------------------------
+       01  RAZ-REGISTRO.
+           05  RAZ-CLIENTE-ID          PIC 9(06).
+           05  RAZ-NOME                PIC X(20).
+           05  RAZ-SALDO-FINAL          PIC S9(05).
