@@ -1,41 +1,743 @@
+      *-----------------------------------------------------------
+      *    PROGRAM-ID. CLIENTES.
+      *    MANTEM O SALDO DE CLIENTES, APLICANDO AS OPERACOES
+      *    DE SOMA, SUBTRACAO, MULTIPLICACAO E DIVISAO SOBRE O
+      *    SALDO INFORMADO.
+      *
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    ---------- ------- --------------------------------------
+      *    2026-08-09  RPO    INCLUIDO ARQUIVO CLIENTE-MASTER (COPY
+      *                       CLIMAST) PARA PERSISTIR NOME E SALDO
+      *                       DO CLIENTE ENTRE EXECUCOES, INDEXADO
+      *                       POR CLI-ID.
+      *    2026-08-09  RPO    VALIDACAO DO SALDO DIGITADO NA ENTRADA
+      *                       DE CLIENTE NOVO, COM RE-EXIBICAO DO
+      *                       PROMPT ENQUANTO O VALOR FOR INVALIDO.
+      *    2026-08-09  RPO    OPERACOES DE SOMA/SUBTRACAO/MULTIPLI-
+      *                       CACAO/DIVISAO PASSAM A SER LIDAS DO
+      *                       ARQUIVO TRANSACOES, CONFORME O CODIGO
+      *                       DE OPERACAO DE CADA LANCAMENTO.
+      *    2026-08-09  RPO    INCLUIDO RELATORIO DE EXTRATO DE CONTA
+      *                       (ARQUIVO RELATORIO) COM UMA LINHA POR
+      *                       OPERACAO APLICADA.
+      *    2026-08-09  RPO    INCLUIDO MODO LOTE SOBRE CLIENTE-INPUT,
+      *                       COM RESUMO E TOTAL GERAL DO LOTE.
+      *    2026-08-09  RPO    SAQUE QUE DEIXARIA O SALDO NEGATIVO
+      *                       PASSA A SER BLOQUEADO E ENCAMINHADO AO
+      *                       ARQUIVO EXCECOES PARA REVISAO MANUAL.
+      *    2026-08-09  RPO    INCLUIDO ARQUIVO AUDITORIA, GRAVADO A
+      *                       CADA OPERACAO, COM SALDO ANTES E DEPOIS.
+      *    2026-08-09  RPO    PADRONIZADA A FORMATACAO DE WRK-SALDO-ED
+      *                       NAS QUATRO OPERACOES.
+      *    2026-08-09  RPO    INCLUIDO CHECKPOINT/REINICIO NO MODO
+      *                       LOTE, PARA RETOMAR APOS UMA INTERRUPCAO
+      *                       SEM REPROCESSAR CLIENTES JA GRAVADOS.
+      *    2026-08-09  RPO    INCLUIDA EXPORTACAO DO SALDO FINAL
+      *                       AJUSTADO PARA O ARQUIVO RAZAO-GL, NO
+      *                       LAYOUT CONSUMIDO PELA CONTABILIDADE.
+      *    2026-08-09  RPO    CORRIGIDO WRK-SALDO-ENTRADA PARA A
+      *                       MESMA LARGURA DE WRK-SALDO; GRAVADO O
+      *                       TOTAL GERAL NO RELATORIO E NO RAZAO-GL
+      *                       EM MODO EXTEND QUANDO HOUVER REINICIO;
+      *                       TOTAL GERAL DO LOTE PASSA A SER
+      *                       RECUPERADO DO CHECKPOINT NO REINICIO;
+      *                       VALIDADOS OS PROMPTS DE CODIGO DO
+      *                       CLIENTE E DE INTERVALO DE CHECKPOINT;
+      *                       BLOQUEADA A TARIFA COM DIVISOR ZERO.
+      *    2026-08-09  RPO    CHECKPOINT PASSA A SER GRAVADO A CADA
+      *                       CLIENTE DO LOTE (NAO MAIS SO NO FIM DO
+      *                       INTERVALO), PARA QUE O REINICIO NUNCA
+      *                       REAPLIQUE UMA TRANSACAO JA CONFIRMADA;
+      *                       CORRIGIDA A VALIDACAO NUMERICA DOS
+      *                       PROMPTS DE SALDO/CODIGO/INTERVALO PARA
+      *                       ACEITAR ENTRADA MAIS CURTA QUE O CAMPO;
+      *                       INCLUIDO EXC-TIPO-EXCECAO EM EXCLAY
+      *                       PARA DISTINGUIR SAQUE BLOQUEADO DE
+      *                       TARIFA BLOQUEADA NO ARQUIVO EXCECOES.
+      *-----------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLIENTES.
+       AUTHOR. EQUIPE-CONTAS.
+       INSTALLATION. CENTRO-DE-PROCESSAMENTO-DE-DADOS.
+       DATE-WRITTEN. 2024-03-01.
+       DATE-COMPILED. 2026-08-09.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER  ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-ID
+               FILE STATUS IS WRK-FS-MASTER.
+           SELECT TRANSACOES      ASSIGN TO "TRANSACO"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-TRANSACOES.
+           SELECT RELATORIO       ASSIGN TO "RELATORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELATORIO.
+           SELECT CLIENTE-INPUT   ASSIGN TO "CLIENTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-ENTRADA.
+           SELECT EXCECOES        ASSIGN TO "EXCECOES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-EXCECOES.
+           SELECT AUDITORIA       ASSIGN TO "AUDITORI"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+           SELECT CHECKPOINT      ASSIGN TO "CHECKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-CHECKPOINT.
+           SELECT RAZAO-GL        ASSIGN TO "RAZAOGL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-FS-RAZAO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTE-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CLIMAST.
+
+       FD  TRANSACOES
+           LABEL RECORD IS STANDARD.
+           COPY TRANLAY.
+
+       FD  RELATORIO
+           LABEL RECORD IS STANDARD.
+           COPY RELLAY.
+
+       FD  CLIENTE-INPUT
+           LABEL RECORD IS STANDARD.
+           COPY CLIINP.
+
+       FD  EXCECOES
+           LABEL RECORD IS STANDARD.
+           COPY EXCLAY.
+
+       FD  AUDITORIA
+           LABEL RECORD IS STANDARD.
+           COPY AUDLAY.
+
+       FD  CHECKPOINT
+           LABEL RECORD IS STANDARD.
+           COPY CKPLAY.
+
+       FD  RAZAO-GL
+           LABEL RECORD IS STANDARD.
+           COPY RAZLAY.
+
        WORKING-STORAGE SECTION.
-       01  WRK-NOME    PICTURE X(20)   VALUE SPACES.
-       01  WRK-SALDO   PICTURE S9(05)  VALUE ZEROS.
-       01 WRK-SALDO-ED PICTURE ZZ.ZZ9,99.
+       01  WRK-NOME        PICTURE X(20)   VALUE SPACES.
+       01  WRK-SALDO       PICTURE S9(05)  VALUE ZEROS.
+       01  WRK-SALDO-ED    PICTURE ZZ.ZZ9,99.
+       01  WRK-CLIENTE-ID  PICTURE 9(06)   VALUE ZEROS.
+       01  WRK-FS-MASTER   PICTURE X(02)   VALUE "00".
+       01  WRK-CLIENTE-NOVO PICTURE X(01)  VALUE "N".
+           88  CLIENTE-E-NOVO           VALUE "S".
+           88  CLIENTE-JA-EXISTE        VALUE "N".
+       01  WRK-SALDO-ENTRADA PICTURE X(05) VALUE SPACES.
+       01  WRK-SALDO-VALIDO  PICTURE X(01) VALUE "N".
+           88  SALDO-E-VALIDO           VALUE "S".
+           88  SALDO-NAO-E-VALIDO       VALUE "N".
+       01  WRK-SALDO-MINIMO  PICTURE S9(05) VALUE 0.
+       01  WRK-SALDO-MAXIMO  PICTURE S9(05) VALUE 99999.
+       01  WRK-FS-TRANSACOES PICTURE X(02) VALUE "00".
+       01  WRK-TRANSACOES-FIM PICTURE X(01) VALUE "N".
+           88  FIM-DE-TRANSACOES        VALUE "S".
+           88  NAO-FIM-DE-TRANSACOES    VALUE "N".
+       01  WRK-FS-RELATORIO  PICTURE X(02) VALUE "00".
+       01  WRK-MODO-EXECUCAO PICTURE X(01) VALUE "I".
+           88  MODO-E-LOTE              VALUE "L".
+           88  MODO-E-INTERATIVO        VALUE "I".
+       01  WRK-FS-ENTRADA    PICTURE X(02) VALUE "00".
+       01  WRK-LOTE-FIM      PICTURE X(01) VALUE "N".
+           88  FIM-DE-LOTE               VALUE "S".
+           88  NAO-FIM-DE-LOTE           VALUE "N".
+       01  WRK-TOTAL-GERAL   PICTURE S9(09) VALUE ZEROS.
+       01  WRK-TOTAL-GERAL-ED PICTURE ZZZ.ZZZ.ZZ9,99.
+       01  WRK-FS-EXCECOES   PICTURE X(02) VALUE "00".
+       01  WRK-DATA-ATUAL    PICTURE 9(08) VALUE ZEROS.
+       01  WRK-FS-AUDITORIA  PICTURE X(02) VALUE "00".
+       01  WRK-SALDO-ANTES   PICTURE S9(05) VALUE ZEROS.
+       01  WRK-JOB-ID        PICTURE X(08) VALUE "CLIENTES".
+       01  WRK-FS-CHECKPOINT PICTURE X(02) VALUE "00".
+       01  WRK-MODO-REINICIO PICTURE X(01) VALUE "N".
+           88  REINICIO-SIM             VALUE "S".
+           88  REINICIO-NAO             VALUE "N".
+       01  WRK-ULTIMO-CHECKPOINT PICTURE 9(06) VALUE ZEROS.
+       01  WRK-ULTIMO-ID-ENTRADA-LOTE PICTURE 9(06) VALUE ZEROS.
+       01  WRK-LOTE-FORA-DE-ORDEM PICTURE X(01) VALUE "N".
+           88  ENTRADA-FORA-DE-ORDEM    VALUE "S".
+           88  ENTRADA-EM-ORDEM         VALUE "N".
+       01  WRK-INTERVALO-CHECKPOINT PICTURE 9(04) VALUE 100.
+       01  WRK-CONTADOR-LOTE PICTURE 9(06) COMP VALUE ZERO.
+       01  WRK-QUOCIENTE-CHECKPOINT PICTURE 9(06) COMP VALUE ZERO.
+       01  WRK-RESTO-CHECKPOINT PICTURE 9(04) VALUE ZERO.
+       01  WRK-FS-RAZAO      PICTURE X(02) VALUE "00".
+       01  WRK-CLIENTE-ID-ENTRADA PICTURE X(06) VALUE SPACES.
+       01  WRK-CLIENTE-ID-VALIDO  PICTURE X(01) VALUE "N".
+           88  CLIENTE-ID-E-VALIDO      VALUE "S".
+           88  CLIENTE-ID-NAO-E-VALIDO  VALUE "N".
+       01  WRK-INTERVALO-ENTRADA PICTURE X(04) VALUE SPACES.
+       01  WRK-INTERVALO-VALIDO  PICTURE X(01) VALUE "N".
+           88  INTERVALO-E-VALIDO       VALUE "S".
+           88  INTERVALO-NAO-E-VALIDO   VALUE "N".
 
        PROCEDURE DIVISION.
-           DISPLAY     "DIGITE SEU NOME"
-               ACCEPT WRK-NOME.
-           DISPLAY     "DIGITE SEU SALDO"
-               ACCEPT WRK-SALDO.
-
-           DISPLAY  WRK-NOME.
-      *-----SOMA
-           ADD 500 TO WRK-SALDO.
+
+      *-----------------------------------------------------------
+      *    0000-MAINLINE
+      *-----------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZACAO THRU 1000-EXIT.
+           DISPLAY "MODO DE EXECUCAO - (I)NTERATIVO OU (L)OTE?".
+           ACCEPT WRK-MODO-EXECUCAO.
+
+           IF MODO-E-LOTE
+               PERFORM 3000-PROCESSA-LOTE THRU 3000-EXIT
+           ELSE
+               PERFORM 1100-ABRIR-RELATORIO-RAZAO THRU 1100-EXIT
+               PERFORM 2000-OBTER-DADOS-CLIENTE THRU 2000-EXIT
+               DISPLAY  WRK-NOME
+               PERFORM 5000-PROCESSA-TRANSACOES THRU 5000-EXIT
+               PERFORM 8000-GRAVAR-CLIENTE THRU 8000-EXIT
+               PERFORM 8100-EXPORTAR-RAZAO THRU 8100-EXIT
+           END-IF.
+
+           PERFORM 9999-FINALIZACAO THRU 9999-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------
+      *    1000-INICIALIZACAO
+      *    ABRE O ARQUIVO CLIENTE-MASTER EM MODO DE ENTRADA E
+      *    SAIDA, POIS O REGISTRO DO CLIENTE PODE SER LIDO E
+      *    REGRAVADO NA MESMA EXECUCAO.
+      *-----------------------------------------------------------
+       1000-INICIALIZACAO.
+           OPEN I-O CLIENTE-MASTER.
+           IF WRK-FS-MASTER = "35"
+               CLOSE CLIENTE-MASTER
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF.
+           OPEN EXTEND EXCECOES.
+           IF WRK-FS-EXCECOES = "35"
+               OPEN OUTPUT EXCECOES
+           END-IF.
+           OPEN EXTEND AUDITORIA.
+           IF WRK-FS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    1100-ABRIR-RELATORIO-RAZAO
+      *    EM UMA EXECUCAO DE REINICIO, ABRE O RELATORIO E O RAZAO-GL
+      *    EM MODO EXTEND PARA PRESERVAR O QUE JA FOI GRAVADO ANTES
+      *    DO ULTIMO CHECKPOINT; CASO CONTRARIO (EXECUCAO NOVA OU
+      *    INTERATIVA), ABRE EM MODO OUTPUT COMO ANTES.
+      *-----------------------------------------------------------
+       1100-ABRIR-RELATORIO-RAZAO.
+           IF REINICIO-SIM
+               OPEN EXTEND RELATORIO
+               IF WRK-FS-RELATORIO = "35"
+                   OPEN OUTPUT RELATORIO
+               END-IF
+               OPEN EXTEND RAZAO-GL
+               IF WRK-FS-RAZAO = "35"
+                   OPEN OUTPUT RAZAO-GL
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATORIO
+               OPEN OUTPUT RAZAO-GL
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    2000-OBTER-DADOS-CLIENTE
+      *    LE O CLIENTE NO ARQUIVO MASTER PELO ID INFORMADO; SE
+      *    JA EXISTIR, RECUPERA NOME E SALDO GRAVADOS NA EXECUCAO
+      *    ANTERIOR EM VEZ DE PEDI-LOS NOVAMENTE. SE FOR CLIENTE
+      *    NOVO, OS DADOS SAO DIGITADOS NORMALMENTE.
+      *-----------------------------------------------------------
+       2000-OBTER-DADOS-CLIENTE.
+           PERFORM 2050-ACEITA-CODIGO-VALIDADO THRU 2050-EXIT.
+           MOVE WRK-CLIENTE-ID TO CLI-ID.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   SET CLIENTE-E-NOVO TO TRUE
+           END-READ.
+
+           IF CLIENTE-E-NOVO
+               DISPLAY     "DIGITE SEU NOME"
+                   ACCEPT WRK-NOME
+               PERFORM 2100-ACEITA-SALDO-VALIDADO THRU 2100-EXIT
+           ELSE
+               MOVE CLI-NOME  TO WRK-NOME
+               MOVE CLI-SALDO TO WRK-SALDO
+               DISPLAY "CLIENTE ENCONTRADO - SALDO ANTERIOR " WRK-SALDO
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    2050-ACEITA-CODIGO-VALIDADO
+      *    RE-EXIBE O PROMPT DO CODIGO DO CLIENTE ATE QUE SEJA
+      *    DIGITADO UM VALOR NUMERICO, EVITANDO QUE LIXO DIGITADO
+      *    PELO OPERADOR CORROMPA A CHAVE DE LEITURA DO MASTER.
+      *-----------------------------------------------------------
+       2050-ACEITA-CODIGO-VALIDADO.
+           SET CLIENTE-ID-NAO-E-VALIDO TO TRUE.
+           PERFORM 2060-ACEITA-E-VERIFICA-CODIGO THRU 2060-EXIT
+               UNTIL CLIENTE-ID-E-VALIDO.
+       2050-EXIT.
+           EXIT.
+
+       2060-ACEITA-E-VERIFICA-CODIGO.
+           DISPLAY "DIGITE O CODIGO DO CLIENTE".
+           ACCEPT WRK-CLIENTE-ID-ENTRADA.
+           IF FUNCTION TRIM(WRK-CLIENTE-ID-ENTRADA) = SPACES
+               OR FUNCTION TRIM(WRK-CLIENTE-ID-ENTRADA) IS NOT NUMERIC
+               DISPLAY "VALOR INVALIDO - DIGITE APENAS NUMEROS"
+           ELSE
+               MOVE FUNCTION TRIM(WRK-CLIENTE-ID-ENTRADA)
+                   TO WRK-CLIENTE-ID
+               SET CLIENTE-ID-E-VALIDO TO TRUE
+           END-IF.
+       2060-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    2100-ACEITA-SALDO-VALIDADO
+      *    RE-EXIBE O PROMPT DE SALDO ATE QUE SEJA DIGITADO UM
+      *    VALOR NUMERICO DENTRO DA FAIXA PERMITIDA, EVITANDO QUE
+      *    LIXO DIGITADO PELO OPERADOR CORROMPA WRK-SALDO ANTES
+      *    DOS CALCULOS DE SOMA/SUBTRACAO/MULTIPLICACAO/DIVISAO.
+      *-----------------------------------------------------------
+       2100-ACEITA-SALDO-VALIDADO.
+           SET SALDO-NAO-E-VALIDO TO TRUE.
+           PERFORM 2110-ACEITA-E-VERIFICA-SALDO THRU 2110-EXIT
+               UNTIL SALDO-E-VALIDO.
+       2100-EXIT.
+           EXIT.
+
+       2110-ACEITA-E-VERIFICA-SALDO.
+           DISPLAY "DIGITE SEU SALDO".
+           ACCEPT WRK-SALDO-ENTRADA.
+           IF FUNCTION TRIM(WRK-SALDO-ENTRADA) = SPACES
+               OR FUNCTION TRIM(WRK-SALDO-ENTRADA) IS NOT NUMERIC
+               DISPLAY "VALOR INVALIDO - DIGITE APENAS NUMEROS"
+           ELSE
+               MOVE FUNCTION TRIM(WRK-SALDO-ENTRADA) TO WRK-SALDO
+               IF WRK-SALDO < WRK-SALDO-MINIMO
+                   OR WRK-SALDO > WRK-SALDO-MAXIMO
+                   DISPLAY "VALOR FORA DA FAIXA PERMITIDA"
+               ELSE
+                   SET SALDO-E-VALIDO TO TRUE
+               END-IF
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    3000-PROCESSA-LOTE
+      *    MODO LOTE: LE CADA REGISTRO DE CLIENTE-INPUT, APLICA AS
+      *    TRANSACOES DO DIA PARA AQUELE CLIENTE, GRAVA O SALDO
+      *    AJUSTADO NO MASTER E ACUMULA O TOTAL GERAL DO LOTE PARA
+      *    O RESUMO FINAL, EM VEZ DE EXIGIR UMA EXECUCAO MANUAL DO
+      *    PROGRAMA POR CLIENTE.
+      *-----------------------------------------------------------
+       3000-PROCESSA-LOTE.
+           MOVE ZEROS TO WRK-TOTAL-GERAL.
+           MOVE ZEROS TO WRK-CONTADOR-LOTE.
+           MOVE ZEROS TO WRK-ULTIMO-CHECKPOINT.
+           MOVE ZEROS TO WRK-ULTIMO-ID-ENTRADA-LOTE.
+           SET ENTRADA-EM-ORDEM TO TRUE.
+           SET NAO-FIM-DE-LOTE TO TRUE.
+           DISPLAY "REINICIAR A PARTIR DO ULTIMO CHECKPOINT? (S/N)".
+           ACCEPT WRK-MODO-REINICIO.
+           IF REINICIO-SIM
+               PERFORM 3400-LER-CHECKPOINT THRU 3400-EXIT
+           END-IF.
+           PERFORM 1100-ABRIR-RELATORIO-RAZAO THRU 1100-EXIT.
+           PERFORM 3700-ACEITA-INTERVALO-VALIDADO THRU 3700-EXIT.
+
+           OPEN INPUT CLIENTE-INPUT.
+           IF WRK-FS-ENTRADA = "35"
+               DISPLAY "ARQUIVO CLIENTE-INPUT NAO ENCONTRADO"
+           ELSE
+               PERFORM 3100-LER-ENTRADA-LOTE THRU 3100-EXIT
+               PERFORM 3200-PROCESSA-CLIENTE-LOTE THRU 3200-EXIT
+                   UNTIL FIM-DE-LOTE
+               CLOSE CLIENTE-INPUT
+               IF ENTRADA-FORA-DE-ORDEM
+                   DISPLAY "TOTAL GERAL DO LOTE NAO GRAVADO - "
+                           "LOTE ABORTADO POR ENTRADA FORA DE ORDEM"
+               ELSE
+                   PERFORM 3300-GRAVAR-TOTAL-GERAL THRU 3300-EXIT
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-ENTRADA-LOTE.
+           READ CLIENTE-INPUT
+               AT END
+                   SET FIM-DE-LOTE TO TRUE
+               NOT AT END
+                   IF ENT-CLIENTE-ID < WRK-ULTIMO-ID-ENTRADA-LOTE
+                       SET ENTRADA-FORA-DE-ORDEM TO TRUE
+                       SET FIM-DE-LOTE TO TRUE
+                       DISPLAY "CLIENTE-INPUT FORA DE ORDEM NO "
+                               "CLIENTE " ENT-CLIENTE-ID
+                       DISPLAY "LOTE DEVE ESTAR EM ORDEM ASCENDENTE "
+                               "DE CLIENTE-ID - PROCESSAMENTO "
+                               "INTERROMPIDO"
+                   ELSE
+                       MOVE ENT-CLIENTE-ID
+                           TO WRK-ULTIMO-ID-ENTRADA-LOTE
+                   END-IF
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESSA-CLIENTE-LOTE.
+           IF REINICIO-SIM
+               AND ENT-CLIENTE-ID NOT > WRK-ULTIMO-CHECKPOINT
+               PERFORM 3100-LER-ENTRADA-LOTE THRU 3100-EXIT
+           ELSE
+               MOVE ENT-CLIENTE-ID TO WRK-CLIENTE-ID
+               MOVE ENT-NOME       TO WRK-NOME
+               MOVE ENT-CLIENTE-ID TO CLI-ID
+               READ CLIENTE-MASTER
+                   INVALID KEY
+                       SET CLIENTE-E-NOVO TO TRUE
+                       MOVE ENT-SALDO TO WRK-SALDO
+                   NOT INVALID KEY
+                       SET CLIENTE-JA-EXISTE TO TRUE
+                       MOVE CLI-SALDO TO WRK-SALDO
+               END-READ
+               DISPLAY WRK-NOME
+               PERFORM 5000-PROCESSA-TRANSACOES THRU 5000-EXIT
+               PERFORM 8000-GRAVAR-CLIENTE THRU 8000-EXIT
+               PERFORM 8100-EXPORTAR-RAZAO THRU 8100-EXIT
+               ADD WRK-SALDO TO WRK-TOTAL-GERAL
+               ADD 1 TO WRK-CONTADOR-LOTE
+               PERFORM 3500-VERIFICAR-CHECKPOINT THRU 3500-EXIT
+               PERFORM 3100-LER-ENTRADA-LOTE THRU 3100-EXIT
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+       3300-GRAVAR-TOTAL-GERAL.
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GERAL-ED.
+           MOVE SPACES          TO REL-LINHA.
+           MOVE "TOTAL GERAL DO LOTE" TO REL-NOME.
+           MOVE WRK-TOTAL-GERAL-ED TO REL-VALOR-TOTAL.
+           WRITE REL-LINHA.
+           DISPLAY "TOTAL GERAL DO LOTE " WRK-TOTAL-GERAL-ED.
+       3300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    3400-LER-CHECKPOINT
+      *    EM UMA EXECUCAO DE REINICIO, RECUPERA O CODIGO DO
+      *    ULTIMO CLIENTE PROCESSADO COM SUCESSO NO CHECKPOINT
+      *    ANTERIOR, PARA QUE OS REGISTROS JA PROCESSADOS SEJAM
+      *    PULADOS EM 3200-PROCESSA-CLIENTE-LOTE.
+      *-----------------------------------------------------------
+       3400-LER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF WRK-FS-CHECKPOINT = "35"
+               DISPLAY "NENHUM CHECKPOINT ANTERIOR ENCONTRADO - "
+                       "LOTE SERA PROCESSADO DESDE O INICIO"
+           ELSE
+               READ CHECKPOINT
+                   AT END
+                       MOVE ZEROS TO WRK-ULTIMO-CHECKPOINT
+                   NOT AT END
+                       MOVE CKP-CLIENTE-ID   TO WRK-ULTIMO-CHECKPOINT
+                       MOVE CKP-TOTAL-GERAL  TO WRK-TOTAL-GERAL
+               END-READ
+               CLOSE CHECKPOINT
+               DISPLAY "REINICIANDO APOS O CLIENTE "
+                       WRK-ULTIMO-CHECKPOINT
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    3500-VERIFICAR-CHECKPOINT
+      *    O CHECKPOINT E GRAVADO A CADA CLIENTE PROCESSADO COM
+      *    SUCESSO, PARA QUE UM REINICIO NUNCA REAPLIQUE SOBRE O
+      *    MASTER UMA TRANSACAO JA CONFIRMADA NO MASTER/RAZAO-GL/
+      *    AUDITORIA. O INTERVALO INFORMADO PELO OPERADOR CONTROLA
+      *    APENAS A FREQUENCIA DA MENSAGEM DE PROGRESSO NO CONSOLE.
+      *-----------------------------------------------------------
+       3500-VERIFICAR-CHECKPOINT.
+           DIVIDE WRK-CONTADOR-LOTE BY WRK-INTERVALO-CHECKPOINT
+               GIVING WRK-QUOCIENTE-CHECKPOINT
+               REMAINDER WRK-RESTO-CHECKPOINT.
+           PERFORM 3600-GRAVAR-CHECKPOINT THRU 3600-EXIT.
+       3500-EXIT.
+           EXIT.
+
+       3600-GRAVAR-CHECKPOINT.
+           MOVE ENT-CLIENTE-ID   TO CKP-CLIENTE-ID.
+           MOVE WRK-TOTAL-GERAL  TO CKP-TOTAL-GERAL.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE CKP-REGISTRO.
+           CLOSE CHECKPOINT.
+           IF WRK-RESTO-CHECKPOINT = 0
+               DISPLAY "CHECKPOINT GRAVADO - ULTIMO CLIENTE PROCESSADO "
+                       ENT-CLIENTE-ID
+           END-IF.
+       3600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    3700-ACEITA-INTERVALO-VALIDADO
+      *    RE-EXIBE O PROMPT DO INTERVALO DE CHECKPOINT ATE QUE SEJA
+      *    DIGITADO UM VALOR NUMERICO MAIOR QUE ZERO, EVITANDO UMA
+      *    DIVISAO POR ZERO EM 3500-VERIFICAR-CHECKPOINT.
+      *-----------------------------------------------------------
+       3700-ACEITA-INTERVALO-VALIDADO.
+           SET INTERVALO-NAO-E-VALIDO TO TRUE.
+           PERFORM 3710-ACEITA-E-VERIFICA-INTERVALO THRU 3710-EXIT
+               UNTIL INTERVALO-E-VALIDO.
+       3700-EXIT.
+           EXIT.
+
+       3710-ACEITA-E-VERIFICA-INTERVALO.
+           DISPLAY "INTERVALO DE CHECKPOINT (QTDE DE CLIENTES)".
+           ACCEPT WRK-INTERVALO-ENTRADA.
+           IF FUNCTION TRIM(WRK-INTERVALO-ENTRADA) = SPACES
+               OR FUNCTION TRIM(WRK-INTERVALO-ENTRADA) IS NOT NUMERIC
+               DISPLAY "VALOR INVALIDO - DIGITE APENAS NUMEROS"
+           ELSE
+               MOVE FUNCTION TRIM(WRK-INTERVALO-ENTRADA)
+                   TO WRK-INTERVALO-CHECKPOINT
+               IF WRK-INTERVALO-CHECKPOINT = 0
+                   DISPLAY "O INTERVALO DEVE SER MAIOR QUE ZERO"
+               ELSE
+                   SET INTERVALO-E-VALIDO TO TRUE
+               END-IF
+           END-IF.
+       3710-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    5000-PROCESSA-TRANSACOES
+      *    PERCORRE O ARQUIVO TRANSACOES E APLICA SOBRE WRK-SALDO
+      *    CADA OPERACAO (DEPOSITO, SAQUE, JUROS OU TARIFA) LANCADA
+      *    NO DIA PARA O CLIENTE ATUAL, NO LUGAR DOS ANTIGOS
+      *    LITERAIS FIXOS 500/100/2/2.
+      *-----------------------------------------------------------
+       5000-PROCESSA-TRANSACOES.
+           SET NAO-FIM-DE-TRANSACOES TO TRUE.
+           OPEN INPUT TRANSACOES.
+           IF WRK-FS-TRANSACOES = "35"
+               DISPLAY "ARQUIVO TRANSACOES NAO ENCONTRADO - "
+                       "NENHUMA OPERACAO APLICADA"
+           ELSE
+               PERFORM 5100-LER-TRANSACAO THRU 5100-EXIT
+               PERFORM 5200-APLICAR-TRANSACAO THRU 5200-EXIT
+                   UNTIL FIM-DE-TRANSACOES
+               CLOSE TRANSACOES
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+       5100-LER-TRANSACAO.
+           READ TRANSACOES
+               AT END
+                   SET FIM-DE-TRANSACOES TO TRUE
+           END-READ.
+       5100-EXIT.
+           EXIT.
+
+       5200-APLICAR-TRANSACAO.
+           IF TRN-CLIENTE-ID = WRK-CLIENTE-ID
+               MOVE WRK-SALDO TO WRK-SALDO-ANTES
+               EVALUATE TRUE
+                   WHEN TRN-E-DEPOSITO
+                       PERFORM 6100-SOMA THRU 6100-EXIT
+                   WHEN TRN-E-SAQUE
+                       PERFORM 6200-SUBTRACAO THRU 6200-EXIT
+                   WHEN TRN-E-JUROS
+                       PERFORM 6300-MULTIPLICACAO THRU 6300-EXIT
+                   WHEN TRN-E-TARIFA
+                       PERFORM 6400-DIVISAO THRU 6400-EXIT
+                   WHEN OTHER
+                       DISPLAY "CODIGO DE OPERACAO DESCONHECIDO: "
+                               TRN-COD-OPERACAO
+               END-EVALUATE
+           END-IF.
+           PERFORM 5100-LER-TRANSACAO THRU 5100-EXIT.
+       5200-EXIT.
+           EXIT.
+
+      *-----SOMA (DEPOSITO)
+       6100-SOMA.
+           ADD TRN-VALOR TO WRK-SALDO.
            MOVE WRK-SALDO TO WRK-SALDO-ED.
            DISPLAY  "SALDO " WRK-SALDO-ED.
            DISPLAY "------------------".
+           PERFORM 7000-GRAVAR-LINHA-RELATORIO THRU 7000-EXIT.
+           PERFORM 7500-GRAVAR-AUDITORIA THRU 7500-EXIT.
+       6100-EXIT.
+           EXIT.
 
-      *-----SUBTRAÇÃO
-           SUBTRACT 100 FROM WRK-SALDO.
-           DISPLAY  "SALDO " WRK-SALDO.
-           DISPLAY "------------------".
+      *-----SUBTRACAO (SAQUE)
+      *    BLOQUEIA O SAQUE QUE DEIXARIA O SALDO NEGATIVO, GRAVANDO
+      *    UMA EXCECAO PARA REVISAO MANUAL EM VEZ DE APLICA-LO.
+       6200-SUBTRACAO.
+           IF WRK-SALDO - TRN-VALOR < 0
+               PERFORM 6250-REGISTRAR-EXCECAO-SAQUE THRU 6250-EXIT
+           ELSE
+               SUBTRACT TRN-VALOR FROM WRK-SALDO
+               MOVE WRK-SALDO TO WRK-SALDO-ED
+               DISPLAY  "SALDO " WRK-SALDO-ED
+               DISPLAY "------------------"
+               PERFORM 7000-GRAVAR-LINHA-RELATORIO THRU 7000-EXIT
+           END-IF.
+           PERFORM 7500-GRAVAR-AUDITORIA THRU 7500-EXIT.
+       6200-EXIT.
+           EXIT.
 
-      *-----MULTIPLICAÇÃO
-           MULTIPLY WRK-SALDO BY 2 GIVING WRK-SALDO.
-           DISPLAY  "SALDO " WRK-SALDO.
-           DISPLAY "------------------".
+       6250-REGISTRAR-EXCECAO-SAQUE.
+           MOVE WRK-DATA-ATUAL TO EXC-DATA.
+           MOVE WRK-CLIENTE-ID TO EXC-CLIENTE-ID.
+           MOVE WRK-NOME       TO EXC-NOME.
+           SET EXC-TIPO-SAQUE  TO TRUE.
+           MOVE WRK-SALDO      TO EXC-SALDO-ATUAL.
+           MOVE TRN-VALOR      TO EXC-VALOR-OPERACAO.
+           WRITE EXC-REGISTRO.
+           DISPLAY "SAQUE BLOQUEADO - SALDO INSUFICIENTE - "
+                   "ENCAMINHADO PARA REVISAO MANUAL".
+       6250-EXIT.
+           EXIT.
 
-      *-----DIVISÃO
-           DIVIDE WRK-SALDO BY 2 GIVING WRK-SALDO.
-           DISPLAY  "SALDO " WRK-SALDO.
+      *-----MULTIPLICACAO (JUROS)
+       6300-MULTIPLICACAO.
+           MULTIPLY WRK-SALDO BY TRN-VALOR GIVING WRK-SALDO.
+           MOVE WRK-SALDO TO WRK-SALDO-ED.
+           DISPLAY  "SALDO " WRK-SALDO-ED.
            DISPLAY "------------------".
+           PERFORM 7000-GRAVAR-LINHA-RELATORIO THRU 7000-EXIT.
+           PERFORM 7500-GRAVAR-AUDITORIA THRU 7500-EXIT.
+       6300-EXIT.
+           EXIT.
 
-           STOP RUN.
+      *-----DIVISAO (TARIFA)
+      *    BLOQUEIA A TARIFA COM DIVISOR ZERO, GRAVANDO UMA EXCECAO
+      *    PARA REVISAO MANUAL EM VEZ DE DIVIDIR POR ZERO.
+       6400-DIVISAO.
+           IF TRN-VALOR = 0
+               PERFORM 6450-REGISTRAR-EXCECAO-TARIFA THRU 6450-EXIT
+           ELSE
+               DIVIDE WRK-SALDO BY TRN-VALOR GIVING WRK-SALDO
+               MOVE WRK-SALDO TO WRK-SALDO-ED
+               DISPLAY  "SALDO " WRK-SALDO-ED
+               DISPLAY "------------------"
+               PERFORM 7000-GRAVAR-LINHA-RELATORIO THRU 7000-EXIT
+           END-IF.
+           PERFORM 7500-GRAVAR-AUDITORIA THRU 7500-EXIT.
+       6400-EXIT.
+           EXIT.
+
+       6450-REGISTRAR-EXCECAO-TARIFA.
+           MOVE WRK-DATA-ATUAL TO EXC-DATA.
+           MOVE WRK-CLIENTE-ID TO EXC-CLIENTE-ID.
+           MOVE WRK-NOME       TO EXC-NOME.
+           SET EXC-TIPO-TARIFA TO TRUE.
+           MOVE WRK-SALDO      TO EXC-SALDO-ATUAL.
+           MOVE TRN-VALOR      TO EXC-VALOR-OPERACAO.
+           WRITE EXC-REGISTRO.
+           DISPLAY "TARIFA INVALIDA - DIVISOR ZERO - "
+                   "ENCAMINHADA PARA REVISAO MANUAL".
+       6450-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    7000-GRAVAR-LINHA-RELATORIO
+      *    GRAVA NO RELATORIO DE EXTRATO UMA LINHA COM O NOME DO
+      *    CLIENTE, A OPERACAO APLICADA E O SALDO RESULTANTE JA
+      *    FORMATADO, PARA IMPRESSAO OU ARQUIVAMENTO.
+      *-----------------------------------------------------------
+       7000-GRAVAR-LINHA-RELATORIO.
+           MOVE WRK-NOME       TO REL-NOME.
+           MOVE TRN-COD-OPERACAO TO REL-OPERACAO.
+           MOVE WRK-SALDO      TO WRK-SALDO-ED.
+           MOVE WRK-SALDO-ED   TO REL-SALDO.
+           WRITE REL-LINHA.
+       7000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    7500-GRAVAR-AUDITORIA
+      *    GRAVA NO ARQUIVO AUDITORIA O SALDO ANTES E DEPOIS DA
+      *    OPERACAO APLICADA, COM DATA, PARA RECONCILIACAO DE
+      *    SALDO SEM DEPENDER DA TRANSCRICAO DO TERMINAL.
+      *-----------------------------------------------------------
+       7500-GRAVAR-AUDITORIA.
+           MOVE WRK-DATA-ATUAL    TO AUD-DATA.
+           MOVE WRK-CLIENTE-ID    TO AUD-CLIENTE-ID.
+           MOVE WRK-NOME          TO AUD-NOME.
+           MOVE TRN-COD-OPERACAO  TO AUD-OPERACAO.
+           MOVE WRK-SALDO-ANTES   TO AUD-SALDO-ANTES.
+           MOVE WRK-SALDO         TO AUD-SALDO-DEPOIS.
+           MOVE WRK-JOB-ID        TO AUD-JOB-ID.
+           WRITE AUD-REGISTRO.
+       7500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    8000-GRAVAR-CLIENTE
+      *    PERSISTE O SALDO AJUSTADO NO ARQUIVO CLIENTE-MASTER,
+      *    GRAVANDO UM REGISTRO NOVO OU REGRAVANDO O EXISTENTE.
+      *-----------------------------------------------------------
+       8000-GRAVAR-CLIENTE.
+           MOVE WRK-CLIENTE-ID TO CLI-ID.
+           MOVE WRK-NOME       TO CLI-NOME.
+           MOVE WRK-SALDO      TO CLI-SALDO.
+           IF CLIENTE-E-NOVO
+               WRITE CLI-REGISTRO
+           ELSE
+               REWRITE CLI-REGISTRO
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    8100-EXPORTAR-RAZAO
+      *    GRAVA NO ARQUIVO RAZAO-GL O SALDO FINAL AJUSTADO DO
+      *    CLIENTE, NO LAYOUT CONSUMIDO PELO JOB DE IMPORTACAO DA
+      *    CONTABILIDADE, PARA QUE O AJUSTE CHEGUE AOS LIVROS.
+      *-----------------------------------------------------------
+       8100-EXPORTAR-RAZAO.
+           MOVE WRK-CLIENTE-ID TO RAZ-CLIENTE-ID.
+           MOVE WRK-NOME       TO RAZ-NOME.
+           MOVE WRK-SALDO      TO RAZ-SALDO-FINAL.
+           WRITE RAZ-REGISTRO.
+       8100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      *    9999-FINALIZACAO
+      *-----------------------------------------------------------
+       9999-FINALIZACAO.
+           CLOSE CLIENTE-MASTER.
+           CLOSE RELATORIO.
+           CLOSE EXCECOES.
+           CLOSE AUDITORIA.
+           CLOSE RAZAO-GL.
+       9999-EXIT.
+           EXIT.
