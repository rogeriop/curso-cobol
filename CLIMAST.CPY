@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------
+      *    CLIMAST.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO CLIENTE-MASTER.
+      *    CHAVE: CLI-ID.
+      *-----------------------------------------------------------
+       01  CLI-REGISTRO.
+           05  CLI-ID                  PIC 9(06).
+           05  CLI-NOME                PIC X(20).
+           05  CLI-SALDO               PIC S9(05).
