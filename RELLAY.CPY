@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------
+      *    RELLAY.CPY
+      *    LAYOUT DA LINHA DO RELATORIO DE EXTRATO DE CONTA.
+      *    UMA LINHA POR OPERACAO APLICADA SOBRE O SALDO DO
+      *    CLIENTE, COM O SALDO RESULTANTE JA FORMATADO.
+      *-----------------------------------------------------------
+       01  REL-LINHA.
+           05  REL-NOME                PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  REL-OPERACAO             PIC X(13).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  REL-SALDO                PIC ZZ.ZZ9,99.
+           05  REL-VALOR-TOTAL          PIC ZZZ.ZZZ.ZZ9,99.
