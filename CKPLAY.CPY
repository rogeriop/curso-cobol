@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      *    CKPLAY.CPY
+      *    LAYOUT DO REGISTRO DO ARQUIVO CHECKPOINT. GUARDA A
+      *    CHAVE DO ULTIMO CLIENTE PROCESSADO COM SUCESSO NO LOTE,
+      *    PARA QUE UMA EXECUCAO DE REINICIO POSSA PULAR OS
+      *    REGISTROS JA PROCESSADOS.
+      *-----------------------------------------------------------
+       01  CKP-REGISTRO.
+           05  CKP-CLIENTE-ID          PIC 9(06).
+           05  CKP-TOTAL-GERAL         PIC S9(09).
